@@ -0,0 +1,9 @@
+      *-----------------------------------------------------------------
+      *    ACCTCODE - valid IN-CODE / OUT-CODE account type values.
+      *    Copy onto the PIC A(1) code field it describes.
+      *-----------------------------------------------------------------
+           88 ACCT-CHECKING       VALUE 'C'.
+           88 ACCT-SAVINGS        VALUE 'S'.
+           88 ACCT-LOAN           VALUE 'L'.
+           88 ACCT-CLOSED         VALUE 'X'.
+           88 ACCT-CODE-VALID     VALUE 'C' 'S' 'L' 'X'.
