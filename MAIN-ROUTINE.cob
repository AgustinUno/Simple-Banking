@@ -5,13 +5,47 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-                SELECT INFILE        
+                SELECT INFILE
        ASSIGN TO "/home/lloyd/Desktop/Code/Student-Data.txt".
 
+                SELECT TRANFILE
+       ASSIGN TO "/home/lloyd/Desktop/Code/Transaction-Data.txt".
 
-                SELECT OUTFILE
-       ASSIGN TO "/home/lloyd/Desktop/Code/Output-Data.txt"
-                ACCESS MODE IS SEQUENTIAL.     *> BY LINE, FROM START 
+      *    Active (checking/savings/loan) and closed accounts are kept
+      *    in separate output files so the daily posting file never
+      *    has closed accounts sitting in it.  Both are indexed on
+      *    their account ID so a teller lookup can read one account
+      *    directly instead of scanning the whole file.
+                SELECT ACTIVE-OUT
+       ASSIGN TO "/home/lloyd/Desktop/Code/Active-Output.txt"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS OUT-STD-ID
+                FILE STATUS IS WS-ACTIVE-STATUS.
+
+                SELECT CLOSED-OUT
+       ASSIGN TO "/home/lloyd/Desktop/Code/Closed-Output.txt"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS CLSD-STD-ID
+                FILE STATUS IS WS-CLOSED-STATUS.
+
+                SELECT REJECT-FILE
+       ASSIGN TO "/home/lloyd/Desktop/Code/Reject-Data.txt".
+
+                SELECT REPORT-FILE
+       ASSIGN TO "/home/lloyd/Desktop/Code/Control-Report.txt".
+
+      *    CHECKPOINT-FILE - last IN-STD-ID successfully posted, so a
+      *    rerun after an abend can skip records already written.
+                SELECT CHECKPOINT-FILE
+       ASSIGN TO "/home/lloyd/Desktop/Code/Checkpoint-Data.txt"
+                FILE STATUS IS WS-CKPT-STATUS.
+
+      *    SETTLEMENT-FILE - ID and current balance only, in the fixed
+      *    format the ATM settlement interface expects.
+                SELECT SETTLEMENT-FILE
+       ASSIGN TO "/home/lloyd/Desktop/Code/Settlement-Data.txt".
 
       *-----------------------------------------------------------------
        DATA DIVISION.
@@ -23,34 +57,195 @@
            05 IN-STD-NAME PIC X(24).
       *    05 SPC-02 PIC X(4).
            05 IN-CODE PIC A(1).
-           05 IN-STD-CASH PIC 9(6).
+               COPY ACCTCODE.
+           05 IN-STD-CASH PIC S9(7)V99.
 
-       FD OUTFILE RECORDING MODE F.    *> F = FIXED LENGTH 
+      *    TRANFILE - one day's deposits/withdrawals, keyed by
+      *    TRAN-STD-ID.  Assumed sorted ascending same as INFILE so it
+      *    can be matched against IN-RECORD in a single pass.
+       FD TRANFILE RECORDING MODE F.
+       01  TRAN-RECORD.
+           05 TRAN-STD-ID PIC 9(8).
+           05 TRAN-DC-IND PIC X(1).
+      *>   'D' = debit/withdrawal, 'C' = credit/deposit
+           05 TRAN-AMOUNT PIC 9(7)V99.
+
+       FD ACTIVE-OUT RECORDING MODE F.    *> F = FIXED LENGTH
        01  OUT-RECORD.
            05 OUT-STD-ID PIC 9(8).
       *    05 SPC-011 PIC X(12).
            05 OUT-STD-NAME PIC X(24).
       *    05 SPC-022 PIC X(4) .
            05 OUT-CODE PIC A(1).
-           05 OUT-STD-CASH PIC 9(6).
+           05 OUT-STD-CASH PIC S9(7)V99.
+
+       FD CLOSED-OUT RECORDING MODE F.
+       01  CLOSED-RECORD.
+           05 CLSD-STD-ID PIC 9(8).
+           05 CLSD-STD-NAME PIC X(24).
+           05 CLSD-CODE PIC A(1).
+           05 CLSD-STD-CASH PIC S9(7)V99.
+
+      *    REJECT-FILE - records that fail basic edits, with a reason
+      *    code, so they never reach ACTIVE-OUT/CLOSED-OUT.
+       FD REJECT-FILE RECORDING MODE F.
+       01  REJECT-RECORD.
+           05 REJ-STD-ID PIC 9(8).
+           05 REJ-STD-NAME PIC X(24).
+           05 REJ-CODE PIC A(1).
+           05 REJ-STD-CASH PIC S9(7)V99.
+           05 REJ-REASON PIC X(23).
+
+      *    REPORT-FILE - end-of-run control totals for balancing
+      *    ACTIVE-OUT/CLOSED-OUT against Student-Data.txt.
+       FD REPORT-FILE RECORDING MODE F.
+       01  REPORT-RECORD PIC X(60).
+
+      *    CHECKPOINT-FILE - one control record holding the restart
+      *    point, rewritten periodically as the run progresses.
+      *    CKPT-STATUS is 'I' while a run is still in progress and
+      *    'C' once READ-PROCEDURE has reached true EOF, so the next
+      *    invocation can tell "abended mid-run" apart from "finished
+      *    cleanly" instead of honoring a stale restart point forever.
+       FD CHECKPOINT-FILE RECORDING MODE F.
+       01  CHECKPOINT-RECORD.
+           05 CKPT-LAST-ID PIC 9(8).
+           05 CKPT-RECORDS-READ PIC 9(6).
+           05 CKPT-RECORDS-WRITTEN PIC 9(6).
+           05 CKPT-STATUS PIC X(1).
+
+      *    SETTLEMENT-FILE - one line per posted account: ID + balance.
+       FD SETTLEMENT-FILE RECORDING MODE F.
+       01  SETTLEMENT-RECORD.
+           05 SETL-STD-ID PIC 9(8).
+           05 SETL-BALANCE PIC S9(7)V99.
 
        WORKING-STORAGE SECTION.
-       01 SCTR PIC 9(3) VALUE 0.
+       01 SCTR PIC 9(6) VALUE 0.
        01 EOF-SWITCH PIC A(1) VALUE 'N'.
+       01 TRAN-EOF-SWITCH PIC A(1) VALUE 'N'.
+       01 WS-RUNNING-BALANCE PIC S9(7)V99 VALUE 0.
+       01 WS-VALID-SWITCH PIC A(1) VALUE 'Y'.
+       01 WS-REJECT-REASON PIC X(23) VALUE SPACES.
+       01 WS-RECORDS-WRITTEN PIC 9(6) VALUE 0.
+       01 WS-SAVINGS-RATE PIC V9(4) VALUE .0025.
+       01 WS-CKPT-STATUS PIC X(2) VALUE SPACES.
+       01 WS-ACTIVE-STATUS PIC X(2) VALUE SPACES.
+       01 WS-CLOSED-STATUS PIC X(2) VALUE SPACES.
+       01 WS-RESTART-SWITCH PIC A(1) VALUE 'N'.
+       01 WS-CHECKPOINT-ID PIC 9(8) VALUE 0.
+       01 WS-SINCE-CHECKPOINT PIC 9(3) VALUE 0.
+       01 WS-CHECKPOINT-INTERVAL PIC 9(3) VALUE 25.
+       01 WS-CKPT-RUN-STATUS PIC X(1) VALUE 'I'.
+       01 WS-WRITE-OK-SWITCH PIC A(1) VALUE 'Y'.
+       01 WS-JUST-WROTE-SWITCH PIC A(1) VALUE 'Y'.
+       01 WS-PREV-ID PIC 9(8) VALUE 0.
+       01 WS-TOTAL-CASH PIC S9(9)V99 VALUE 0.
+       01 WS-REPORT-LINE.
+           05 FILLER PIC X(20) VALUE "RECORDS READ:".
+           05 RPT-RECORDS-READ PIC ZZZ,ZZ9.
+           05 FILLER PIC X(33) VALUE SPACES.
+       01 WS-REPORT-LINE-2.
+           05 FILLER PIC X(20) VALUE "RECORDS WRITTEN:".
+           05 RPT-RECORDS-WRITTEN PIC ZZZ,ZZ9.
+           05 FILLER PIC X(33) VALUE SPACES.
+       01 WS-REPORT-LINE-3.
+           05 FILLER PIC X(20) VALUE "TOTAL CASH:".
+           05 RPT-TOTAL-CASH PIC -ZZZ,ZZZ,ZZ9.99.
+           05 FILLER PIC X(25) VALUE SPACES.
       *01 FRMT-VAL PIC $$$$,$$$,$$9.99. CURRENCY FORMAT
 
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
          MAIN-ROUTINE.
+           PERFORM LOAD-CHECKPOINT.
+
            OPEN INPUT INFILE
-           OPEN OUTPUT OUTFILE.
+           OPEN INPUT TRANFILE
+           IF WS-RESTART-SWITCH = 'Y'
+               OPEN I-O ACTIVE-OUT
+               OPEN I-O CLOSED-OUT
+               OPEN EXTEND REJECT-FILE
+           ELSE
+               OPEN OUTPUT ACTIVE-OUT
+               OPEN OUTPUT CLOSED-OUT
+               OPEN OUTPUT REJECT-FILE
+           END-IF
+           IF WS-ACTIVE-STATUS NOT = "00"
+               DISPLAY "ACTIVE-OUT OPEN FAILED, STATUS "
+                   WS-ACTIVE-STATUS
+               STOP RUN
+           END-IF
+           IF WS-CLOSED-STATUS NOT = "00"
+               DISPLAY "CLOSED-OUT OPEN FAILED, STATUS "
+                   WS-CLOSED-STATUS
+               STOP RUN
+           END-IF
+           OPEN OUTPUT REPORT-FILE
+           IF WS-RESTART-SWITCH = 'Y'
+               OPEN EXTEND SETTLEMENT-FILE
+           ELSE
+               OPEN OUTPUT SETTLEMENT-FILE
+           END-IF.
 
+           PERFORM PRIME-TRANFILE.
            PERFORM READ-PROCEDURE.
+           PERFORM PRINT-REPORT.
 
            CLOSE INFILE
-           CLOSE OUTFILE.
+           CLOSE TRANFILE
+           CLOSE ACTIVE-OUT
+           CLOSE CLOSED-OUT
+           CLOSE REJECT-FILE
+           CLOSE REPORT-FILE
+           CLOSE SETTLEMENT-FILE.
            STOP RUN.
 
+      *    Pick up the restart point left by a prior run, if any - but
+      *    only honor it when that run's checkpoint says it abended
+      *    mid-stream (CKPT-STATUS = 'I').  A checkpoint left behind
+      *    by a clean completion (CKPT-STATUS = 'C') is ignored so the
+      *    next day's file starts posting from record one instead of
+      *    being skipped forever.
+       LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CKPT-STATUS = 'I'
+                           MOVE CKPT-LAST-ID TO WS-CHECKPOINT-ID
+                           MOVE CKPT-RECORDS-WRITTEN
+                               TO WS-RECORDS-WRITTEN
+                           MOVE 'Y' TO WS-RESTART-SWITCH
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      *    Persist the restart point - last IN-STD-ID successfully
+      *    written, and records written so far - so a rerun after an
+      *    abend can skip past it and still report a true total.
+      *    WS-CKPT-RUN-STATUS is 'I' for every periodic checkpoint and
+      *    is set to 'C' by READ-PROCEDURE just before the final call,
+      *    once true EOF is reached with no abend.
+       SAVE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE IN-STD-ID TO CKPT-LAST-ID
+           MOVE SCTR TO CKPT-RECORDS-READ
+           MOVE WS-RECORDS-WRITTEN TO CKPT-RECORDS-WRITTEN
+           MOVE WS-CKPT-RUN-STATUS TO CKPT-STATUS
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE
+           MOVE 0 TO WS-SINCE-CHECKPOINT.
+
+       PRIME-TRANFILE.
+           READ TRANFILE
+               AT END
+                   MOVE 'Y' TO TRAN-EOF-SWITCH
+           END-READ.
+
        READ-PROCEDURE.
 
            PERFORM UNTIL EOF-SWITCH = 'Y'
@@ -58,12 +253,207 @@
                    AT END
                             MOVE 'Y' TO EOF-SWITCH
                    NOT AT END
-				            MOVE IN-STD-ID TO OUT-STD-ID
-                            MOVE IN-STD-CASH TO OUT-STD-CASH
-                            MOVE IN-STD-NAME TO OUT-STD-NAME
-                            MOVE IN-CODE TO OUT-CODE
-                            WRITE OUT-RECORD FROM IN-RECORD  
+                            ADD 1 TO SCTR
+                            PERFORM VALIDATE-RECORD
+                            IF WS-VALID-SWITCH = 'Y'
+                                ADD IN-STD-CASH TO WS-TOTAL-CASH
+                            END-IF
+                            PERFORM APPLY-TRANSACTIONS
+                            IF WS-RESTART-SWITCH = 'Y'
+                                    AND IN-STD-ID NOT > WS-CHECKPOINT-ID
+                                CONTINUE
+                            ELSE
+                                PERFORM POST-RECORD
+                            END-IF
+                            MOVE IN-STD-ID TO WS-PREV-ID
                END-READ
            END-PERFORM.
-                           DISPLAY "TRANSFER SUCCESS".  *>DEBUGGER 
-                           
+           MOVE 'C' TO WS-CKPT-RUN-STATUS.
+           PERFORM SAVE-CHECKPOINT.
+
+      *    Route one master record that is not being skipped for
+      *    restart.  VALIDATE-RECORD already ran in READ-PROCEDURE
+      *    (before WS-TOTAL-CASH was accumulated), so WS-VALID-SWITCH
+      *    reflects this record without re-validating it here.
+       POST-RECORD.
+           IF WS-VALID-SWITCH = 'Y'
+               MOVE 'Y' TO WS-WRITE-OK-SWITCH
+               MOVE 'Y' TO WS-JUST-WROTE-SWITCH
+               IF ACCT-SAVINGS
+                   PERFORM POST-INTEREST
+               END-IF
+               IF ACCT-CLOSED
+                   MOVE IN-STD-ID TO CLSD-STD-ID
+                   MOVE IN-STD-NAME TO CLSD-STD-NAME
+                   MOVE IN-CODE TO CLSD-CODE
+                   MOVE WS-RUNNING-BALANCE TO CLSD-STD-CASH
+                   PERFORM WRITE-CLOSED-SAFE
+               ELSE
+                   MOVE IN-STD-ID TO OUT-STD-ID
+                   MOVE WS-RUNNING-BALANCE TO OUT-STD-CASH
+                   MOVE IN-STD-NAME TO OUT-STD-NAME
+                   MOVE IN-CODE TO OUT-CODE
+                   PERFORM WRITE-ACTIVE-SAFE
+               END-IF
+               IF WS-WRITE-OK-SWITCH = 'Y'
+                   IF NOT ACCT-CLOSED AND WS-JUST-WROTE-SWITCH = 'Y'
+                       MOVE IN-STD-ID TO SETL-STD-ID
+                       MOVE WS-RUNNING-BALANCE TO SETL-BALANCE
+                       WRITE SETTLEMENT-RECORD
+                   END-IF
+                   ADD 1 TO WS-RECORDS-WRITTEN
+                   ADD 1 TO WS-SINCE-CHECKPOINT
+                   IF WS-SINCE-CHECKPOINT
+                           NOT LESS THAN WS-CHECKPOINT-INTERVAL
+                       PERFORM SAVE-CHECKPOINT
+                   END-IF
+               END-IF
+           ELSE
+               PERFORM WRITE-REJECT
+           END-IF.
+
+      *    On a restart run a record can legitimately already be
+      *    sitting in ACTIVE-OUT from the aborted prior run (it was
+      *    written after the last periodic checkpoint, so the restart
+      *    point didn't skip it).  Probe for that case with a keyed
+      *    READ first so it's treated as already posted rather than a
+      *    data-quality reject; only a WRITE outside that situation
+      *    that still hits INVALID KEY is a genuine duplicate.
+      *    WS-JUST-WROTE-SWITCH is left 'Y' (set by POST-RECORD) only
+      *    when the already-posted branch is NOT taken, so the caller
+      *    can tell a real WRITE this invocation from a no-op probe
+      *    hit and skip the settlement line for the latter.
+       WRITE-ACTIVE-SAFE.
+           IF WS-RESTART-SWITCH = 'Y'
+               READ ACTIVE-OUT KEY IS OUT-STD-ID
+                   INVALID KEY
+                       PERFORM WRITE-ACTIVE-RECORD
+                   NOT INVALID KEY
+                       MOVE 'N' TO WS-JUST-WROTE-SWITCH
+               END-READ
+           ELSE
+               PERFORM WRITE-ACTIVE-RECORD
+           END-IF.
+
+       WRITE-ACTIVE-RECORD.
+           WRITE OUT-RECORD
+               INVALID KEY
+                   MOVE 'N' TO WS-WRITE-OK-SWITCH
+                   MOVE 'DUPLICATE KEY ON WRITE'
+                       TO WS-REJECT-REASON
+                   PERFORM WRITE-REJECT
+           END-WRITE.
+
+      *    Same already-posted-on-restart probe as WRITE-ACTIVE-SAFE,
+      *    for CLOSED-OUT.
+       WRITE-CLOSED-SAFE.
+           IF WS-RESTART-SWITCH = 'Y'
+               READ CLOSED-OUT KEY IS CLSD-STD-ID
+                   INVALID KEY
+                       PERFORM WRITE-CLOSED-RECORD
+                   NOT INVALID KEY
+                       MOVE 'N' TO WS-JUST-WROTE-SWITCH
+               END-READ
+           ELSE
+               PERFORM WRITE-CLOSED-RECORD
+           END-IF.
+
+       WRITE-CLOSED-RECORD.
+           WRITE CLOSED-RECORD
+               INVALID KEY
+                   MOVE 'N' TO WS-WRITE-OK-SWITCH
+                   MOVE 'DUPLICATE KEY ON WRITE'
+                       TO WS-REJECT-REASON
+                   PERFORM WRITE-REJECT
+           END-WRITE.
+
+      *    Trailer control totals so ACTIVE-OUT/CLOSED-OUT can be
+      *    balanced against Student-Data.txt without a manual
+      *    reconciliation.
+       PRINT-REPORT.
+           MOVE SCTR TO RPT-RECORDS-READ
+           MOVE WS-RECORDS-WRITTEN TO RPT-RECORDS-WRITTEN
+           MOVE WS-TOTAL-CASH TO RPT-TOTAL-CASH
+           WRITE REPORT-RECORD FROM WS-REPORT-LINE
+           WRITE REPORT-RECORD FROM WS-REPORT-LINE-2
+           WRITE REPORT-RECORD FROM WS-REPORT-LINE-3.
+
+      *    Basic edits - duplicate ID, blank name, non-numeric cash,
+      *    unrecognized account code.  Assumes INFILE is sorted
+      *    ascending by IN-STD-ID, so a duplicate always follows its
+      *    original immediately.  Sets WS-VALID-SWITCH and
+      *    WS-REJECT-REASON.
+       VALIDATE-RECORD.
+           MOVE 'Y' TO WS-VALID-SWITCH
+           MOVE SPACES TO WS-REJECT-REASON
+           IF IN-STD-ID = WS-PREV-ID
+               MOVE 'N' TO WS-VALID-SWITCH
+               MOVE 'DUPLICATE ID' TO WS-REJECT-REASON
+           ELSE
+           IF IN-STD-NAME = SPACES
+               MOVE 'N' TO WS-VALID-SWITCH
+               MOVE 'BLANK NAME' TO WS-REJECT-REASON
+           ELSE
+               IF IN-STD-CASH NOT NUMERIC
+                   MOVE 'N' TO WS-VALID-SWITCH
+                   MOVE 'NON-NUMERIC CASH' TO WS-REJECT-REASON
+               ELSE
+                   IF NOT ACCT-CODE-VALID
+                       MOVE 'N' TO WS-VALID-SWITCH
+                       MOVE 'INVALID CODE' TO WS-REJECT-REASON
+                   END-IF
+               END-IF
+           END-IF
+           END-IF.
+
+       WRITE-REJECT.
+           MOVE IN-STD-ID TO REJ-STD-ID
+           MOVE IN-STD-NAME TO REJ-STD-NAME
+           MOVE IN-CODE TO REJ-CODE
+           MOVE IN-STD-CASH TO REJ-STD-CASH
+           MOVE WS-REJECT-REASON TO REJ-REASON
+           WRITE REJECT-RECORD.
+
+      *    Apply the periodic savings interest rate to the balance
+      *    that just came out of APPLY-TRANSACTIONS.
+       POST-INTEREST.
+           COMPUTE WS-RUNNING-BALANCE ROUNDED =
+               WS-RUNNING-BALANCE +
+               (WS-RUNNING-BALANCE * WS-SAVINGS-RATE).
+
+      *    Post every transaction whose TRAN-STD-ID matches the master
+      *    record just read, then leave the file positioned on the
+      *    first transaction for the next master record (or beyond
+      *    it).  A transaction whose ID falls below every remaining
+      *    master record's ID has no match (bad ID, typo, orphaned
+      *    transaction) and is logged to REJECT-FILE instead of being
+      *    silently dropped.
+       APPLY-TRANSACTIONS.
+           MOVE IN-STD-CASH TO WS-RUNNING-BALANCE
+           PERFORM UNTIL TRAN-EOF-SWITCH = 'Y'
+                          OR TRAN-STD-ID > IN-STD-ID
+               IF TRAN-STD-ID = IN-STD-ID
+                   IF TRAN-DC-IND = 'C'
+                       ADD TRAN-AMOUNT TO WS-RUNNING-BALANCE
+                   ELSE
+                       SUBTRACT TRAN-AMOUNT FROM WS-RUNNING-BALANCE
+                   END-IF
+               ELSE
+                   PERFORM WRITE-TRAN-REJECT
+               END-IF
+               READ TRANFILE
+                   AT END
+                       MOVE 'Y' TO TRAN-EOF-SWITCH
+               END-READ
+           END-PERFORM.
+
+      *    Log an orphaned TRANFILE record - one whose TRAN-STD-ID
+      *    never matched a master record - to REJECT-FILE so it
+      *    leaves an audit trail instead of vanishing.
+       WRITE-TRAN-REJECT.
+           MOVE TRAN-STD-ID TO REJ-STD-ID
+           MOVE SPACES TO REJ-STD-NAME
+           MOVE SPACES TO REJ-CODE
+           MOVE TRAN-AMOUNT TO REJ-STD-CASH
+           MOVE 'ORPHAN TRANSACTION' TO REJ-REASON
+           WRITE REJECT-RECORD.
